@@ -1,17 +1,184 @@
-            *> setup the identification division
-            IDENTIFICATION DIVISION.
-            *> setup the program id
-            PROGRAM-ID. HELLO.
-            *> setup the procedure division (like 'main' function)
-            DATA DIVISION.
-              *> working storage defines variables
-              WORKING-STORAGE SECTION.
-              01 FRASE PIC X(14) VALUE 'UMA ARARA AZUL'.
-
-            PROCEDURE DIVISION.
-              *> print a string
-              DISPLAY 'ANTES: ' FRASE.
-              INSPECT FRASE CONVERTING "AR" TO "ar" AFTER INITIAL " "
-              DISPLAY 'DEPOIS: ' FRASE.
-            *> end our program
-            STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO.
+000300 AUTHOR. DATA-PROCESSING-DEPT.
+000400 INSTALLATION. ESTRATEGIA-BATCH-CENTER.
+000500 DATE-WRITTEN. 2024-02-10.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    2024-02-10  RSL  ORIGINAL NAME-NORMALIZATION DEMONSTRATION
+001100*                     AGAINST THE LITERAL 'UMA ARARA AZUL'.
+001200*    2026-08-09  RSL  TURNED THE DEMONSTRATION INTO A BATCH
+001300*                     CUSTOMER-NAME CLEANUP JOB - THE SAME
+001400*                     CONVERTING LOGIC NOW RUNS AGAINST EVERY
+001500*                     RECORD ON THE CUSTOMER MASTER FILE AND
+001600*                     WRITES A CORRECTED OUTPUT FILE.
+001700*    2026-08-09  RSL  ADDED A PERMANENT BEFORE/AFTER AUDIT FILE SO
+001800*                     EVERY NAME CHANGE CAN BE TRACED BACK AFTER
+001900*                     THE RUN INSTEAD OF ONLY SHOWING ON THE
+002000*                     CONSOLE.
+002100*    2026-08-09  RSL  SETS RETURN-CODE AT JOB END SO THE DAILY
+002200*                     BATCH DRIVER CAN CHECK THIS STEP'S OUTCOME
+002300*                     BEFORE CONTINUING TO THE NEXT ONE.
+002400*    2026-08-09  RSL  CHECKS THE FILE STATUS ON OPENING
+002500*                     CUSTOMER-IN SO A MISSING OR UNREADABLE
+002600*                     CUSTOMER MASTER ABORTS THE RUN WITH A
+002700*                     NONZERO RETURN-CODE INSTEAD OF BEING
+002800*                     REPORTED AS A CLEAN RUN THAT JUST HAPPENED
+002900*                     TO PROCESS ZERO RECORDS.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT CUSTOMER-IN ASSIGN TO "CUSTIN"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-CUSTOMER-IN-STATUS.
+003700     SELECT CUSTOMER-OUT ASSIGN TO "CUSTOUT"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+004000         ORGANIZATION IS SEQUENTIAL.
+004100*
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  CUSTOMER-IN
+004500     RECORDING MODE IS F.
+004600 01  CUSTOMER-IN-RECORD.
+004700     05  CUST-IN-ID                 PIC X(10).
+004800     05  CUST-IN-NAME                PIC X(40).
+004900     05  FILLER                     PIC X(20).
+005000*
+005100 FD  CUSTOMER-OUT
+005200     RECORDING MODE IS F.
+005300 01  CUSTOMER-OUT-RECORD.
+005400     05  CUST-OUT-ID                PIC X(10).
+005500     05  CUST-OUT-NAME               PIC X(40).
+005600     05  FILLER                     PIC X(20).
+005700*
+005800 FD  AUDIT-FILE
+005900     RECORDING MODE IS F.
+006000 01  AUDIT-RECORD.
+006100     05  AUD-CUST-ID                PIC X(10).
+006200     05  AUD-BEFORE-NAME             PIC X(40).
+006300     05  AUD-AFTER-NAME              PIC X(40).
+006400     05  AUD-CHANGED-FLAG            PIC X(01).
+006500*
+006600 WORKING-STORAGE SECTION.
+006700*
+006800*    END-OF-FILE AND RUN-ABORT SWITCHES
+006900 01  WS-SWITCHES.
+007000     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+007100         88  WS-EOF                  VALUE "Y".
+007200     05  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+007300         88  WS-ABORT-RUN            VALUE "Y".
+007400*
+007500*    FILE STATUS FOR CUSTOMER-IN - "00" MEANS THE OPEN SUCCEEDED
+007600 01  WS-CUSTOMER-IN-STATUS           PIC X(02) VALUE "00".
+007700     88  WS-CUSTOMER-IN-OK           VALUE "00".
+007800*
+007900*    RECORD COUNTERS
+008000 01  WS-COUNTERS.
+008100     05  WS-CUSTOMER-COUNT           PIC 9(09) VALUE ZERO.
+008200     05  WS-CHANGED-COUNT            PIC 9(09) VALUE ZERO.
+008300*
+008400*    WORK AREA HOLDING THE NAME BEFORE AND AFTER CONVERSION
+008500 01  FRASE                           PIC X(40).
+008600 01  WS-NAME-BEFORE                  PIC X(40).
+008700*
+008800 PROCEDURE DIVISION.
+008900*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200         THRU 1000-INITIALIZE-EXIT.
+009300     IF NOT WS-ABORT-RUN
+009400         PERFORM 2000-PROCESS-CUSTOMER
+009500             THRU 2000-PROCESS-CUSTOMER-EXIT
+009600             UNTIL WS-EOF
+009700     END-IF.
+009800     PERFORM 9000-TERMINATE
+009900         THRU 9000-TERMINATE-EXIT.
+010000     GOBACK.
+010100*
+010200*    OPENS THE CUSTOMER MASTER AND CHECKS THE FILE STATUS BEFORE
+010300*    OPENING THE OUTPUT FILES - A MISSING OR UNREADABLE MASTER
+010400*    ABORTS THE RUN RATHER THAN PRODUCING EMPTY OUTPUT FILES
+010500 1000-INITIALIZE.
+010600     OPEN INPUT CUSTOMER-IN.
+010700     IF NOT WS-CUSTOMER-IN-OK
+010800         DISPLAY "HELLO: UNABLE TO OPEN CUSTOMER-IN, FILE STATUS="
+010900             WS-CUSTOMER-IN-STATUS
+011000         SET WS-ABORT-RUN TO TRUE
+011100     ELSE
+011200         OPEN OUTPUT CUSTOMER-OUT
+011300         OPEN OUTPUT AUDIT-FILE
+011400         PERFORM 2100-READ-CUSTOMER
+011500             THRU 2100-READ-CUSTOMER-EXIT
+011600     END-IF.
+011700 1000-INITIALIZE-EXIT.
+011800     EXIT.
+011900*
+012000 2000-PROCESS-CUSTOMER.
+012100     ADD 1 TO WS-CUSTOMER-COUNT.
+012200     MOVE CUST-IN-NAME TO FRASE.
+012300     MOVE FRASE TO WS-NAME-BEFORE.
+012400*    print a string
+012500     DISPLAY "ANTES: " FRASE.
+012600     INSPECT FRASE CONVERTING "AR" TO "ar" AFTER INITIAL " "
+012700     DISPLAY "DEPOIS: " FRASE.
+012800     IF FRASE NOT = WS-NAME-BEFORE
+012900         ADD 1 TO WS-CHANGED-COUNT
+013000         MOVE "Y" TO AUD-CHANGED-FLAG
+013100     ELSE
+013200         MOVE "N" TO AUD-CHANGED-FLAG
+013300     END-IF.
+013400     PERFORM 2300-WRITE-AUDIT
+013500         THRU 2300-WRITE-AUDIT-EXIT.
+013600     PERFORM 2400-WRITE-CUSTOMER
+013700         THRU 2400-WRITE-CUSTOMER-EXIT.
+013800     PERFORM 2100-READ-CUSTOMER
+013900         THRU 2100-READ-CUSTOMER-EXIT.
+014000 2000-PROCESS-CUSTOMER-EXIT.
+014100     EXIT.
+014200*
+014300 2100-READ-CUSTOMER.
+014400     READ CUSTOMER-IN
+014500         AT END
+014600             SET WS-EOF TO TRUE
+014700     END-READ.
+014800 2100-READ-CUSTOMER-EXIT.
+014900     EXIT.
+015000*
+015100*    WRITES THE PERMANENT BEFORE/AFTER AUDIT RECORD FOR THIS
+015200*    CUSTOMER, REGARDLESS OF WHETHER THE NAME ACTUALLY CHANGED
+015300 2300-WRITE-AUDIT.
+015400     MOVE CUST-IN-ID TO AUD-CUST-ID.
+015500     MOVE WS-NAME-BEFORE TO AUD-BEFORE-NAME.
+015600     MOVE FRASE TO AUD-AFTER-NAME.
+015700     WRITE AUDIT-RECORD.
+015800 2300-WRITE-AUDIT-EXIT.
+015900     EXIT.
+016000*
+016100*    WRITES THE CORRECTED CUSTOMER RECORD TO THE OUTPUT FILE
+016200*    THAT WILL BE LOADED BACK INTO THE CUSTOMER MASTER
+016300 2400-WRITE-CUSTOMER.
+016400     MOVE CUST-IN-ID TO CUST-OUT-ID.
+016500     MOVE FRASE TO CUST-OUT-NAME.
+016600     WRITE CUSTOMER-OUT-RECORD.
+016700 2400-WRITE-CUSTOMER-EXIT.
+016800     EXIT.
+016900*
+017000 9000-TERMINATE.
+017100     DISPLAY "CUSTOMERS PROCESSED: " WS-CUSTOMER-COUNT.
+017200     DISPLAY "NAMES CHANGED: " WS-CHANGED-COUNT.
+017300     IF WS-CUSTOMER-IN-OK
+017400         CLOSE CUSTOMER-IN
+017500         CLOSE CUSTOMER-OUT
+017600         CLOSE AUDIT-FILE
+017700     END-IF.
+017800     IF WS-ABORT-RUN
+017900         MOVE 16 TO RETURN-CODE
+018000     ELSE
+018100         MOVE ZERO TO RETURN-CODE
+018200     END-IF.
+018300 9000-TERMINATE-EXIT.
+018400     EXIT.
