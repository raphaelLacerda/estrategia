@@ -1,48 +1,818 @@
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID. VERBS.
-
-            DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              *> numbers we will perform operations on
-              *> with verbs
-              01 NUM1 PIC 9(9) VALUE 10.
-              01 NUM2 PIC 9(9) VALUE 10.
-              01 NUMA PIC 9(9) VALUE 100.
-              01 NUMB PIC 9(9) VALUE 15.
-              *> variables we will use to store results
-              *> of operations we do
-              01 NUMC PIC 9(9).
-              01 RES-DIV PIC 9(9).
-              01 RES-MULT PIC 9(9).
-              01 RES-SUB PIC 9(9).
-              01 RES-ADD PIC 9(9).
-              01 RES-MOV PIC X(9).
-
-            PROCEDURE DIVISION.
-              *> compute num1 times num2 and store result in numc
-              COMPUTE NUMC = (NUM1 * NUM2).
-              *> divide numa by numb and store result in res-div
-              DIVIDE NUMA BY NUMB GIVING RES-DIV.
-              *> multiply numa by numb storing result in res-mult
-              MULTIPLY NUMA BY NUMB GIVING RES-MULT.
-              *> subtract numa from numb store result in res-sub
-              SUBTRACT NUMA FROM NUMB GIVING RES-SUB.
-              *> add numa to numb and store result in res-add
-              ADD NUMA TO NUMB GIVING RES-ADD.
-              *> the pointer from numa to
-              MOVE NUMA TO RES-MOV.
-              MOVE 10 TO NUMC.
-              ADD NUM1 NUM2 TO NUMC.
-              *> reinitilize num1
-              INITIALIZE NUM1.
-              *> reinitilize num2 but replace numeric data with 12345
-              INITIALIZE NUM2 REPLACING NUMERIC DATA BY 12345.
-              DISPLAY "NUMC:"NUMC
-              DISPLAY "RES-DIV:"RES-DIV
-              DISPLAY "RES-MULT:"RES-MULT
-              DISPLAY "RES-SUB:"RES-SUB
-              DISPLAY "RES-ADD:"RES-ADD
-              DISPLAY "RES-MOV:"RES-MOV
-              DISPLAY "REINITIALIZED NUM1: "NUM1
-              DISPLAY "REINITIALIZED NUM2: "NUM2
-              STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VERBS.
+000300 AUTHOR. DATA-PROCESSING-DEPT.
+000400 INSTALLATION. ESTRATEGIA-BATCH-CENTER.
+000500 DATE-WRITTEN. 2024-02-10.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    2024-02-10  RSL  ORIGINAL ARITHMETIC VERB DEMONSTRATION.
+001100*    2026-08-09  RSL  REPLACED THE HARDCODED NUMA/NUMB PAIR WITH
+001200*                     A DAILY TRANSACTION FILE; THE ARITHMETIC
+001300*                     VERBS NOW LOOP ACROSS EVERY RECORD ON THE
+001400*                     FILE INSTEAD OF RUNNING ONCE.
+001500*    2026-08-09  RSL  TRAPPED THE SIZE ERROR ON DIVIDE NUMA BY
+001600*                     NUMB SO A ZERO DIVISOR ON A BATCH RECORD
+001700*                     NO LONGER ABENDS THE RUN; OFFENDING RECORDS
+001800*                     AN EXCEPTION REPORT AND THE RUN CONTINUES.
+001900*    2026-08-09  RSL  ADDED AN END-OF-RUN CONTROL-TOTAL REPORT SO
+002000*                     RES-ADD, RES-SUB, RES-MULT AND RES-DIV CAN
+002100*                     BE RECONCILED AGAINST INDEPENDENTLY TRACKED
+002200*                     TOTALS INSTEAD OF JUST DISPLAYED TO THE LOG.
+002300*    2026-08-09  RSL  RESULTS ARE NOW ALSO WRITTEN ONE-FOR-ONE
+002400*                     TO A RESULTS FILE SO DOWNSTREAM JOBS CONSUME
+002500*                     THEM INSTEAD OF RE-KEYING FROM THE JOB LOG.
+002600*    2026-08-09  RSL  ADDED CHECKPOINT/RESTART SUPPORT - A LOG
+002700*                     RECORD IS WRITTEN EVERY N RECORDS AND A
+002800*                     RESTART KEY MAY BE SUPPLIED ON THE RUN PARM
+002900*                     SO A RERUN SKIPS PAST COMPLETED WORK.
+003000*    2026-08-09  RSL  ADDED A RUN PARM ROUNDING-MODE SWITCH SO
+003100*                     RES-DIV AND RES-MULT CAN BE ROUNDED
+003200*                     INSTEAD OF TRUNCATED AT PERIOD CLOSE.
+003300*    2026-08-09  RSL  ADDED A RUN-MODE PARM SO THE END-OF-RUN
+003400*                     RESET OF NUM1/NUM2 ONLY FIRES ON A MONTH-END
+003500*                     RUN INSTEAD OF EVERY SINGLE EXECUTION.
+003600*    2026-08-09  RSL  SETS RETURN-CODE AT JOB END SO THE DAILY
+003700*                     BATCH DRIVER CAN CHECK THIS STEP'S OUTCOME
+003800*                     BEFORE CONTINUING TO THE NEXT ONE.
+003900*    2026-08-09  RSL  RES-SUB (AND ITS RESULTS-FILE COPY) IS NOW
+004000*                     SIGNED SO A DIFFERENCE WHERE NUMA EXCEEDS
+004100*                     NUMB NO LONGER LOSES ITS SIGN. TRAPPED SIZE
+004200*                     ERROR ON MULTIPLY AND ADD THE SAME WAY
+004300*                     DIVIDE WAS TRAPPED, SO AN OVERSIZED PRODUCT
+004400*                     OR SUM CANNOT SILENTLY CORRUPT THE CONTROL
+004500*                     TOTALS OR THE RESULTS FILE. A RESTART KEY
+004600*                     THAT CANNOT BE MATCHED ON EITHER THE
+004700*                     CHECKPOINT LOG OR THE TRANSACTION FILE NOW
+004800*                     ABORTS THE RUN WITH A DISTINCT MESSAGE AND
+004900*                     RETURN-CODE 16 INSTEAD OF QUIETLY PROCESSING
+005000*                     ZERO RECORDS AND REPORTING A CLEAN,
+005100*                     RECONCILED-LOOKING RUN.
+005200*    2026-08-09  RSL  RESTARTING NO LONGER DUPLICATES RESOUT OR
+005300*                     EXCRPT RECORDS WRITTEN AFTER THE LAST
+005400*                     CHECKPOINT BUT BEFORE THE CRASH - BOTH
+005500*                     FILES ARE TRUNCATED BACK TO THE RESEEDED
+005600*                     RECORD COUNTS BEFORE BEING REOPENED EXTEND.
+005700*                     ADDED SUCCESS COUNTERS FOR ADD AND MULTIPLY
+005800*                     SO THE CONTROL-TOTAL REPORT RECONCILES
+005900*                     AGAINST RECORDS THAT ACTUALLY CONTRIBUTED TO
+006000*                     THE TOTAL, THE SAME WAY DIVIDE ALREADY DID.
+006100*                     TRAPPED THE SIZE ERROR ON THE NUMC COMPUTE
+006200*                     THE SAME WAY RES-MULT IS TRAPPED. ADDED
+006300*                     FILE STATUS CHECKING TO TRAN-FILE AND THE
+006400*                     RESTART OPEN OF CHECKPOINT-FILE SO A MISSING
+006500*                     FILE ABORTS CLEANLY INSTEAD OF ABENDING.
+006600*                     DROPPED THE PER-RECORD CONSOLE DISPLAYS NOW
+006700*                     THAT THE CONTROL REPORT AND EXCEPTION FILE
+006800*                     COVER RUN VISIBILITY AT BATCH VOLUMES.
+006900*
+007000 ENVIRONMENT DIVISION.
+007100 INPUT-OUTPUT SECTION.
+007200 FILE-CONTROL.
+007300     SELECT TRAN-FILE ASSIGN TO "TRANIN"
+007400         ORGANIZATION IS SEQUENTIAL
+007500         FILE STATUS IS WS-TRAN-IN-STATUS.
+007600     SELECT EXCEPTION-FILE ASSIGN TO "EXCRPT"
+007700         ORGANIZATION IS SEQUENTIAL.
+007800     SELECT CONTROL-REPORT-FILE ASSIGN TO "CTLRPT"
+007900         ORGANIZATION IS LINE SEQUENTIAL.
+008000     SELECT RESULT-FILE ASSIGN TO "RESOUT"
+008100         ORGANIZATION IS SEQUENTIAL.
+008200     SELECT CHECKPOINT-FILE ASSIGN TO "CHKFILE"
+008300         ORGANIZATION IS SEQUENTIAL
+008400         FILE STATUS IS WS-CHECKPOINT-STATUS.
+008500*    TEMPORARY FILES USED ONLY WHEN A RESTART NEEDS TO TRUNCATE
+008600*    RESULT-FILE AND EXCEPTION-FILE BACK TO THEIR LAST
+008700*    CHECKPOINTED RECORD COUNTS - SEE 1125-TRUNCATE-OUTPUT-FILES
+008800     SELECT RESULT-TEMP-FILE ASSIGN TO "RESOUT.TMP"
+008900         ORGANIZATION IS SEQUENTIAL.
+009000     SELECT EXCEPTION-TEMP-FILE ASSIGN TO "EXCRPT.TMP"
+009100         ORGANIZATION IS SEQUENTIAL.
+009200*
+009300 DATA DIVISION.
+009400 FILE SECTION.
+009500 FD  TRAN-FILE
+009600     RECORDING MODE IS F.
+009700 01  TRAN-RECORD.
+009800     05  TRAN-KEY                   PIC X(10).
+009900     05  TRAN-NUMA                  PIC 9(09).
+010000     05  TRAN-NUMB                  PIC 9(09).
+010100     05  FILLER                     PIC X(52).
+010200*
+010300 FD  EXCEPTION-FILE
+010400     RECORDING MODE IS F.
+010500 01  EXCEPTION-RECORD.
+010600     05  EXC-KEY                    PIC X(10).
+010700     05  EXC-NUMA                   PIC 9(09).
+010800     05  EXC-NUMB                   PIC 9(09).
+010900     05  EXC-REASON                 PIC X(30).
+011000     05  FILLER                     PIC X(21).
+011100*
+011200 FD  CONTROL-REPORT-FILE.
+011300 01  CONTROL-REPORT-LINE             PIC X(80).
+011400*
+011500 FD  RESULT-FILE
+011600     RECORDING MODE IS F.
+011700 01  RESULT-RECORD.
+011800     05  RES-OUT-KEY                PIC X(10).
+011900     05  RES-OUT-NUMC               PIC 9(09).
+012000     05  RES-OUT-DIV                PIC 9(09).
+012100     05  RES-OUT-MULT               PIC 9(09).
+012200     05  RES-OUT-SUB                PIC S9(09).
+012300     05  RES-OUT-ADD                PIC 9(09).
+012400     05  RES-OUT-MOV                PIC X(09).
+012500     05  FILLER                     PIC X(26).
+012600*
+012700*    CARRIES A FULL SNAPSHOT OF THE RUNNING COUNTERS AND CONTROL
+012800*    TOTALS SO A RESTARTED RUN CAN RESEED THEM INSTEAD OF ONLY
+012900*    RESUMING THE INPUT FILE AT THE RIGHT RECORD
+013000 FD  CHECKPOINT-FILE
+013100     RECORDING MODE IS F.
+013200 01  CHECKPOINT-RECORD.
+013300     05  CHK-LAST-KEY               PIC X(10).
+013400     05  CHK-RECORD-COUNT           PIC 9(09).
+013500     05  CHK-EXCEPTION-COUNT        PIC 9(09).
+013600     05  CHK-DIVIDE-COUNT           PIC 9(09).
+013700     05  CHK-MULT-EXCEPTION-COUNT   PIC 9(09).
+013800     05  CHK-ADD-EXCEPTION-COUNT    PIC 9(09).
+013900     05  CHK-NUMC-EXCEPTION-COUNT   PIC 9(09).
+014000     05  CHK-ADD-COUNT              PIC 9(09).
+014100     05  CHK-MULT-COUNT             PIC 9(09).
+014200     05  CHK-TOTAL-ADD              PIC S9(11).
+014300     05  CHK-TOTAL-SUB              PIC S9(11).
+014400     05  CHK-TOTAL-MULT             PIC S9(11).
+014500     05  CHK-TOTAL-DIV              PIC S9(11).
+014600*
+014700*    WORK RECORD AREAS FOR THE RESULT-FILE/EXCEPTION-FILE
+014800*    TRUNCATION COPY IN 1125-TRUNCATE-OUTPUT-FILES - SAME LENGTH
+014900*    AS RESULT-RECORD AND EXCEPTION-RECORD RESPECTIVELY
+015000 FD  RESULT-TEMP-FILE
+015100     RECORDING MODE IS F.
+015200 01  RESULT-TEMP-RECORD               PIC X(90).
+015300*
+015400 FD  EXCEPTION-TEMP-FILE
+015500     RECORDING MODE IS F.
+015600 01  EXCEPTION-TEMP-RECORD            PIC X(79).
+015700*
+015800 WORKING-STORAGE SECTION.
+015900*
+016000*    RUN PARAMETER, SUPPLIED ON THE COMMAND LINE (JCL PARM=) -
+016100*    POSITIONS 1-10 ARE THE RESTART KEY (SPACES MEANS NO RESTART),
+016200*    POSITIONS 11-14 ARE THE CHECKPOINT INTERVAL (0000 MEANS
+016300*    TAKE THE SHOP DEFAULT OF EVERY 100 RECORDS), AND POSITION
+016400*    15 IS THE ROUNDING MODE FOR RES-DIV/RES-MULT ("R" = ROUNDED,
+016500*    ANYTHING ELSE = TRUNCATE, THE ORIGINAL BEHAVIOR), AND
+016600*    POSITION 16 IS THE RUN MODE ("D" = DAILY RUN, "M" = MONTH-
+016700*    END RUN - ONLY A MONTH-END RUN REINITIALIZES NUM1/NUM2)
+016800 01  WS-RUN-PARM                     PIC X(16) VALUE SPACES.
+016900 01  WS-RUN-PARM-FIELDS REDEFINES WS-RUN-PARM.
+017000     05  PARM-RESTART-KEY            PIC X(10).
+017100     05  PARM-CHK-INTERVAL           PIC 9(04).
+017200     05  PARM-ROUND-MODE             PIC X(01).
+017300         88  PARM-ROUND-RESULTS      VALUE "R".
+017400     05  PARM-RUN-MODE               PIC X(01).
+017500         88  PARM-MONTH-END-RUN      VALUE "M".
+017600*
+017700*    EFFECTIVE CHECKPOINT INTERVAL AND RECORDS SINCE LAST CHECKPT
+017800 01  WS-CHK-INTERVAL-EFF             PIC 9(04) VALUE ZERO.
+017900 01  WS-SINCE-CHECKPOINT             PIC 9(04) VALUE ZERO.
+018000*
+018100*    FILE STATUS FOR TRAN-FILE AND CHECKPOINT-FILE - "00" MEANS
+018200*    THE LAST OPEN/READ/WRITE ON THAT FILE SUCCEEDED
+018300 01  WS-TRAN-IN-STATUS               PIC X(02) VALUE "00".
+018400     88  WS-TRAN-IN-OK               VALUE "00".
+018500 01  WS-CHECKPOINT-STATUS            PIC X(02) VALUE "00".
+018600     88  WS-CHECKPOINT-STATUS-OK     VALUE "00".
+018700*
+018800*    END-OF-FILE, ARITHMETIC-EXCEPTION AND RUN-ABORT SWITCHES
+018900 01  WS-SWITCHES.
+019000     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+019100         88  WS-EOF                  VALUE "Y".
+019200     05  WS-DIVIDE-SWITCH            PIC X(01) VALUE "N".
+019300         88  WS-DIVIDE-FAILED        VALUE "Y".
+019400     05  WS-MULT-SWITCH              PIC X(01) VALUE "N".
+019500         88  WS-MULT-FAILED          VALUE "Y".
+019600     05  WS-ADD-SWITCH               PIC X(01) VALUE "N".
+019700         88  WS-ADD-FAILED           VALUE "Y".
+019800     05  WS-NUMC-SWITCH              PIC X(01) VALUE "N".
+019900         88  WS-NUMC-FAILED          VALUE "Y".
+020000     05  WS-CHK-EOF-SWITCH           PIC X(01) VALUE "N".
+020100         88  WS-CHK-EOF              VALUE "Y".
+020200     05  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+020300         88  WS-ABORT-RUN            VALUE "Y".
+020400     05  WS-CHECKPOINT-OPEN-SWITCH   PIC X(01) VALUE "N".
+020500         88  WS-CHECKPOINT-OPEN      VALUE "Y".
+020600*
+020700*    RECORD COUNTERS
+020800 01  WS-COUNTERS.
+020900     05  WS-RECORD-COUNT             PIC 9(09) VALUE ZERO.
+021000     05  WS-EXCEPTION-COUNT          PIC 9(09) VALUE ZERO.
+021100     05  WS-DIVIDE-COUNT             PIC 9(09) VALUE ZERO.
+021200     05  WS-MULT-EXCEPTION-COUNT     PIC 9(09) VALUE ZERO.
+021300     05  WS-ADD-EXCEPTION-COUNT      PIC 9(09) VALUE ZERO.
+021400     05  WS-NUMC-EXCEPTION-COUNT     PIC 9(09) VALUE ZERO.
+021500*    COUNT OF RECORDS THAT ACTUALLY CONTRIBUTED TO WS-TOTAL-ADD
+021600*    AND WS-TOTAL-MULT (I.E. DID NOT OVERFLOW), FOR THE
+021700*    CONTROL-TOTAL REPORT TO RECONCILE AGAINST - MIRRORS
+021750*    WS-DIVIDE-COUNT
+021800     05  WS-ADD-COUNT                PIC 9(09) VALUE ZERO.
+021900     05  WS-MULT-COUNT               PIC 9(09) VALUE ZERO.
+022000*
+022100*    WORK FIELDS FOR TRUNCATING RESULT-FILE/EXCEPTION-FILE BACK TO
+022200*    THEIR LAST-CHECKPOINTED RECORD COUNTS ON RESTART - SEE
+022300*    1125-TRUNCATE-OUTPUT-FILES
+022400 01  WS-COPY-TARGET-COUNT            PIC 9(09) VALUE ZERO.
+022500 01  WS-COPY-DONE-COUNT              PIC 9(09) VALUE ZERO.
+022600 01  WS-RESOUT-FILENAME.
+022700     05  FILLER                      PIC X(06) VALUE "RESOUT".
+022800     05  FILLER                      PIC X(01) VALUE LOW-VALUE.
+022900 01  WS-RESOUT-TEMP-FILENAME.
+023000     05  FILLER                      PIC X(10) VALUE "RESOUT.TMP".
+023100     05  FILLER                      PIC X(01) VALUE LOW-VALUE.
+023200 01  WS-EXCRPT-FILENAME.
+023300     05  FILLER                      PIC X(06) VALUE "EXCRPT".
+023400     05  FILLER                      PIC X(01) VALUE LOW-VALUE.
+023500 01  WS-EXCRPT-TEMP-FILENAME.
+023600     05  FILLER                      PIC X(10) VALUE "EXCRPT.TMP".
+023700     05  FILLER                      PIC X(01) VALUE LOW-VALUE.
+023800 01  WS-FILE-OP-STATUS               PIC S9(09) COMP VALUE ZERO.
+023900*
+024000*    CONTROL TOTALS - RECONCILED AGAINST INDEPENDENTLY TRACKED
+024100*    TOTALS AT THE END OF EVERY RUN
+024200 01  WS-CONTROL-TOTALS.
+024300     05  WS-TOTAL-ADD                PIC S9(11) VALUE ZERO.
+024400     05  WS-TOTAL-SUB                PIC S9(11) VALUE ZERO.
+024500     05  WS-TOTAL-MULT               PIC S9(11) VALUE ZERO.
+024600     05  WS-TOTAL-DIV                PIC S9(11) VALUE ZERO.
+024700*
+024800*    WORK AREA USED TO BUILD EACH CONTROL-TOTAL REPORT LINE
+024900 01  WS-CTL-EDIT-COUNT                PIC ZZZ,ZZZ,ZZ9.
+025000 01  WS-CTL-EDIT-TOTAL                PIC -(10)9.
+025100*
+025200*    NUMBERS WE WILL PERFORM OPERATIONS ON
+025300*    WITH VERBS
+025400 01  NUM1                            PIC 9(9) VALUE 10.
+025500 01  NUM2                            PIC 9(9) VALUE 10.
+025600 01  NUMA                            PIC 9(9) VALUE 100.
+025700 01  NUMB                            PIC 9(9) VALUE 15.
+025800*    VARIABLES WE WILL USE TO STORE RESULTS
+025900*    OF OPERATIONS WE DO
+026000 01  NUMC                            PIC 9(9).
+026100 01  RES-DIV                         PIC 9(9).
+026200 01  RES-MULT                        PIC 9(9).
+026300 01  RES-SUB                         PIC S9(9).
+026400 01  RES-ADD                         PIC 9(9).
+026500 01  RES-MOV                         PIC X(9).
+026600*
+026700 PROCEDURE DIVISION.
+026800*
+026900 0000-MAINLINE.
+027000     PERFORM 1000-INITIALIZE
+027100         THRU 1000-INITIALIZE-EXIT.
+027200     IF WS-ABORT-RUN
+027300         PERFORM 8100-ABORT-REPORT
+027400             THRU 8100-ABORT-REPORT-EXIT
+027500     ELSE
+027600         PERFORM 2000-PROCESS-TRANSACTION
+027700             THRU 2000-PROCESS-TRANSACTION-EXIT
+027800             UNTIL WS-EOF
+027900         PERFORM 8000-CONTROL-TOTALS
+028000             THRU 8000-CONTROL-TOTALS-EXIT
+028100     END-IF.
+028200     PERFORM 9000-TERMINATE
+028300         THRU 9000-TERMINATE-EXIT.
+028400     GOBACK.
+028500*
+028600*    ON A RESTARTED RUN, A RESTART KEY THAT CANNOT BE FOUND ON
+028700*    EITHER THE CHECKPOINT LOG OR THE TRANSACTION FILE ABORTS
+028800*    THE RUN (WS-ABORT-RUN) INSTEAD OF SILENTLY PROCESSING ZERO
+028900*    RECORDS AND REPORTING A CLEAN, RECONCILED-LOOKING EMPTY RUN.
+029000*    A TRAN-FILE OR CHECKPOINT-FILE THAT CANNOT BE OPENED ALSO
+029100*    ABORTS THE RUN INSTEAD OF ABENDING
+029200 1000-INITIALIZE.
+029300     ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+029400     MOVE PARM-CHK-INTERVAL TO WS-CHK-INTERVAL-EFF.
+029500     IF WS-CHK-INTERVAL-EFF = ZERO
+029600         MOVE 100 TO WS-CHK-INTERVAL-EFF
+029700     END-IF.
+029800     OPEN INPUT TRAN-FILE.
+029900     IF NOT WS-TRAN-IN-OK
+030000         DISPLAY "VERBS: UNABLE TO OPEN TRAN-FILE, FILE STATUS="
+030100             WS-TRAN-IN-STATUS
+030200         SET WS-ABORT-RUN TO TRUE
+030300     ELSE
+030400         OPEN OUTPUT CONTROL-REPORT-FILE
+030500         PERFORM 1110-OPEN-FOR-RUN-MODE
+030600             THRU 1110-OPEN-FOR-RUN-MODE-EXIT
+030700     END-IF.
+030800     IF NOT WS-ABORT-RUN
+030900         PERFORM 2100-READ-TRANSACTION
+031000             THRU 2100-READ-TRANSACTION-EXIT
+031100     END-IF.
+031200 1000-INITIALIZE-EXIT.
+031300     EXIT.
+031400*
+031500*    OPENS THE RESULT, EXCEPTION AND CHECKPOINT FILES FOR EITHER A
+031600*    FRESH RUN OR A RESTARTED ONE, ONCE TRAN-FILE IS KNOWN GOOD
+031700 1110-OPEN-FOR-RUN-MODE.
+031800*    ON A RESTARTED RUN THE PRIOR RUN'S EXCEPTION REPORT, RESULTS
+031900*    FILE AND CHECKPOINT LOG ALREADY HOLD EVERYTHING COMPLETED
+032000*    BEFORE THE RESTART POINT - OPEN EXTEND SO THAT WORK SURVIVES
+032100*    INSTEAD OF BEING TRUNCATED BY AN OPEN OUTPUT
+032200     IF PARM-RESTART-KEY NOT = SPACES
+032300         OPEN INPUT CHECKPOINT-FILE
+032400         IF NOT WS-CHECKPOINT-STATUS-OK
+032500             DISPLAY "VERBS: UNABLE TO OPEN CHECKPOINT-FILE FOR"
+032600                 " RESTART, FILE STATUS=" WS-CHECKPOINT-STATUS
+032700             SET WS-ABORT-RUN TO TRUE
+032800         ELSE
+032900             PERFORM 1120-RESEED-FROM-CHECKPOINT
+033000                 THRU 1120-RESEED-FROM-CHECKPOINT-EXIT
+033100             CLOSE CHECKPOINT-FILE
+033200             IF WS-CHK-EOF
+033300                 DISPLAY "VERBS: RESTART ABORTED - KEY NOT FOUND"
+033400                     " IN CHECKPOINT LOG: " PARM-RESTART-KEY
+033500                 SET WS-ABORT-RUN TO TRUE
+033600             ELSE
+033700                 PERFORM 1125-TRUNCATE-OUTPUT-FILES
+033800                     THRU 1125-TRUNCATE-OUTPUT-FILES-EXIT
+033900                 OPEN EXTEND EXCEPTION-FILE
+034000                 OPEN EXTEND RESULT-FILE
+034100                 OPEN EXTEND CHECKPOINT-FILE
+034200                 SET WS-CHECKPOINT-OPEN TO TRUE
+034300                 PERFORM 1100-SKIP-TO-RESTART
+034400                     THRU 1100-SKIP-TO-RESTART-EXIT
+034500                 IF WS-EOF
+034600                     DISPLAY "VERBS: RESTART ABORTED - KEY NOT"
+034700                         " FOUND IN TRANSACTION FILE: "
+034800                         PARM-RESTART-KEY
+034900                     SET WS-ABORT-RUN TO TRUE
+035000                 END-IF
+035100             END-IF
+035200         END-IF
+035300     ELSE
+035400         OPEN OUTPUT EXCEPTION-FILE
+035500         OPEN OUTPUT RESULT-FILE
+035600         OPEN OUTPUT CHECKPOINT-FILE
+035700         SET WS-CHECKPOINT-OPEN TO TRUE
+035800     END-IF.
+035900 1110-OPEN-FOR-RUN-MODE-EXIT.
+036000     EXIT.
+036100*
+036200*    ON A RESTARTED RUN, READS AND DISCARDS TRANSACTIONS UP TO
+036300*    AND INCLUDING THE ONE NAMED IN THE RESTART KEY, SINCE A
+036400*    CHECKPOINT WAS ONLY TAKEN AFTER THAT RECORD FINISHED
+036500 1100-SKIP-TO-RESTART.
+036600     PERFORM 2100-READ-TRANSACTION
+036700         THRU 2100-READ-TRANSACTION-EXIT
+036800         UNTIL WS-EOF OR TRAN-KEY = PARM-RESTART-KEY.
+036900 1100-SKIP-TO-RESTART-EXIT.
+037000     EXIT.
+037100*
+037200*    READS THE CHECKPOINT LOG LEFT BY THE RUN THAT ABENDED,
+037300*    LOOKING FOR THE CHECKPOINT TAKEN AT THE RESTART KEY, AND
+037400*    RESEEDS THE RUNNING COUNTERS AND CONTROL TOTALS FROM IT SO
+037500*    THE CONTROL-TOTAL REPORT RECONCILES THE WHOLE DAY'S BATCH
+037600*    AND NOT JUST THE RECORDS PROCESSED AFTER THE RESTART. LEAVES
+037700*    WS-CHK-EOF SET IF THE RESTART KEY IS NOT ON THE CHECKPOINT
+037800*    LOG AT ALL, SO THE CALLER CAN ABORT THE RUN
+037900 1120-RESEED-FROM-CHECKPOINT.
+038000     PERFORM 1130-READ-CHECKPOINT
+038100         THRU 1130-READ-CHECKPOINT-EXIT
+038200         UNTIL WS-CHK-EOF OR CHK-LAST-KEY = PARM-RESTART-KEY.
+038300     IF NOT WS-CHK-EOF
+038400         MOVE CHK-RECORD-COUNT TO WS-RECORD-COUNT
+038500         MOVE CHK-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+038600         MOVE CHK-DIVIDE-COUNT TO WS-DIVIDE-COUNT
+038700         MOVE CHK-MULT-EXCEPTION-COUNT TO WS-MULT-EXCEPTION-COUNT
+038800         MOVE CHK-ADD-EXCEPTION-COUNT TO WS-ADD-EXCEPTION-COUNT
+038900         MOVE CHK-NUMC-EXCEPTION-COUNT TO WS-NUMC-EXCEPTION-COUNT
+039000         MOVE CHK-ADD-COUNT TO WS-ADD-COUNT
+039100         MOVE CHK-MULT-COUNT TO WS-MULT-COUNT
+039200         MOVE CHK-TOTAL-ADD TO WS-TOTAL-ADD
+039300         MOVE CHK-TOTAL-SUB TO WS-TOTAL-SUB
+039400         MOVE CHK-TOTAL-MULT TO WS-TOTAL-MULT
+039500         MOVE CHK-TOTAL-DIV TO WS-TOTAL-DIV
+039600     END-IF.
+039700 1120-RESEED-FROM-CHECKPOINT-EXIT.
+039800     EXIT.
+039900*
+040000 1130-READ-CHECKPOINT.
+040100     READ CHECKPOINT-FILE
+040200         AT END
+040300             SET WS-CHK-EOF TO TRUE
+040400     END-READ.
+040500 1130-READ-CHECKPOINT-EXIT.
+040600     EXIT.
+040700*
+040800*    A CHECKPOINT IS ONLY TAKEN EVERY WS-CHK-INTERVAL-EFF RECORDS,
+040900*    BUT RESULT-FILE AND EXCEPTION-FILE ARE WRITTEN FOR EVERY
+041000*    RECORD - SO ON A RESTART, RECORDS PROCESSED AFTER THE LAST
+041100*    CHECKPOINT BUT BEFORE THE CRASH ARE ALREADY SITTING IN THOSE
+041200*    FILES. TRUNCATE BOTH BACK TO THE COUNTS JUST RESEEDED FROM
+041300*    THE CHECKPOINT SO REPROCESSING THOSE RECORDS WON'T DUPLICATE
+041400*    THEM WHEN THE FILES ARE REOPENED EXTEND
+041500 1125-TRUNCATE-OUTPUT-FILES.
+041600     MOVE WS-RECORD-COUNT TO WS-COPY-TARGET-COUNT.
+041700     PERFORM 1126-COPY-RESULT-FILE
+041800         THRU 1126-COPY-RESULT-FILE-EXIT.
+041900     COMPUTE WS-COPY-TARGET-COUNT =
+042000         WS-EXCEPTION-COUNT + WS-MULT-EXCEPTION-COUNT
+042100         + WS-ADD-EXCEPTION-COUNT + WS-NUMC-EXCEPTION-COUNT.
+042200     PERFORM 1128-COPY-EXCEPTION-FILE
+042300         THRU 1128-COPY-EXCEPTION-FILE-EXIT.
+042400 1125-TRUNCATE-OUTPUT-FILES-EXIT.
+042500     EXIT.
+042600*
+042700*    COPIES THE FIRST WS-COPY-TARGET-COUNT RECORDS OF RESULT-FILE
+042800*    TO A WORK FILE, THEN SWAPS IT BACK IN UNDER THE ORIGINAL NAME
+042900 1126-COPY-RESULT-FILE.
+043000     MOVE ZERO TO WS-COPY-DONE-COUNT.
+043100     OPEN INPUT RESULT-FILE.
+043200     OPEN OUTPUT RESULT-TEMP-FILE.
+043300     PERFORM 1127-COPY-ONE-RESULT-RECORD
+043400         THRU 1127-COPY-ONE-RESULT-RECORD-EXIT
+043500         UNTIL WS-COPY-DONE-COUNT >= WS-COPY-TARGET-COUNT.
+043600     CLOSE RESULT-FILE.
+043700     CLOSE RESULT-TEMP-FILE.
+043800     CALL "CBL_DELETE_FILE" USING WS-RESOUT-FILENAME.
+043900     CALL "CBL_RENAME_FILE" USING WS-RESOUT-TEMP-FILENAME
+044000         WS-RESOUT-FILENAME.
+044100 1126-COPY-RESULT-FILE-EXIT.
+044200     EXIT.
+044300*
+044400 1127-COPY-ONE-RESULT-RECORD.
+044500     READ RESULT-FILE
+044600         AT END
+044700             MOVE WS-COPY-TARGET-COUNT TO WS-COPY-DONE-COUNT
+044800     END-READ.
+044900     IF WS-COPY-DONE-COUNT < WS-COPY-TARGET-COUNT
+045000         WRITE RESULT-TEMP-RECORD FROM RESULT-RECORD
+045100         ADD 1 TO WS-COPY-DONE-COUNT
+045200     END-IF.
+045300 1127-COPY-ONE-RESULT-RECORD-EXIT.
+045400     EXIT.
+045500*
+045600*    COPIES THE FIRST WS-COPY-TARGET-COUNT RECORDS OF
+045650*    EXCEPTION-FILE TO A WORK FILE, THEN SWAPS IT BACK IN UNDER
+045700*    THE ORIGINAL NAME
+045800 1128-COPY-EXCEPTION-FILE.
+045900     MOVE ZERO TO WS-COPY-DONE-COUNT.
+046000     OPEN INPUT EXCEPTION-FILE.
+046100     OPEN OUTPUT EXCEPTION-TEMP-FILE.
+046200     PERFORM 1129-COPY-ONE-EXCEPTION-RECORD
+046300         THRU 1129-COPY-ONE-EXCEPTION-RECORD-EXIT
+046400         UNTIL WS-COPY-DONE-COUNT >= WS-COPY-TARGET-COUNT.
+046500     CLOSE EXCEPTION-FILE.
+046600     CLOSE EXCEPTION-TEMP-FILE.
+046700     CALL "CBL_DELETE_FILE" USING WS-EXCRPT-FILENAME.
+046800     CALL "CBL_RENAME_FILE" USING WS-EXCRPT-TEMP-FILENAME
+046900         WS-EXCRPT-FILENAME.
+047000 1128-COPY-EXCEPTION-FILE-EXIT.
+047100     EXIT.
+047200*
+047300 1129-COPY-ONE-EXCEPTION-RECORD.
+047400     READ EXCEPTION-FILE
+047500         AT END
+047600             MOVE WS-COPY-TARGET-COUNT TO WS-COPY-DONE-COUNT
+047700     END-READ.
+047800     IF WS-COPY-DONE-COUNT < WS-COPY-TARGET-COUNT
+047900         WRITE EXCEPTION-TEMP-RECORD FROM EXCEPTION-RECORD
+048000         ADD 1 TO WS-COPY-DONE-COUNT
+048100     END-IF.
+048200 1129-COPY-ONE-EXCEPTION-RECORD-EXIT.
+048300     EXIT.
+048400*
+048500 2000-PROCESS-TRANSACTION.
+048600     ADD 1 TO WS-RECORD-COUNT.
+048700     MOVE "N" TO WS-DIVIDE-SWITCH.
+048800     MOVE "N" TO WS-MULT-SWITCH.
+048900     MOVE "N" TO WS-ADD-SWITCH.
+049000     MOVE "N" TO WS-NUMC-SWITCH.
+049100     MOVE TRAN-NUMA TO NUMA.
+049200     MOVE TRAN-NUMB TO NUMB.
+049300     MOVE NUMA TO NUM1.
+049400     MOVE NUMB TO NUM2.
+049500*    COMPUTE NUM1 TIMES NUM2 AND STORE RESULT IN NUMC, TRAPPING
+049600*    OVERFLOW THE SAME WAY MULTIPLY NUMA BY NUMB IS TRAPPED BELOW
+049700     COMPUTE NUMC = (NUM1 * NUM2)
+049800         ON SIZE ERROR
+049900             PERFORM 3300-NUMC-EXCEPTION
+050000                 THRU 3300-NUMC-EXCEPTION-EXIT
+050100     END-COMPUTE.
+050200*    DIVIDE NUMA BY NUMB AND STORE RESULT IN RES-DIV, TRAPPING
+050300*    A ZERO DIVISOR SO THE RUN CAN KEEP GOING; ROUNDED OR
+050400*    TRUNCATED DEPENDING ON THE RUN PARM ROUNDING MODE
+050500     IF PARM-ROUND-RESULTS
+050600         DIVIDE NUMA BY NUMB GIVING RES-DIV ROUNDED
+050700             ON SIZE ERROR
+050800                 PERFORM 3000-DIVIDE-EXCEPTION
+050900                     THRU 3000-DIVIDE-EXCEPTION-EXIT
+051000         END-DIVIDE
+051100     ELSE
+051200         DIVIDE NUMA BY NUMB GIVING RES-DIV
+051300             ON SIZE ERROR
+051400                 PERFORM 3000-DIVIDE-EXCEPTION
+051500                     THRU 3000-DIVIDE-EXCEPTION-EXIT
+051600         END-DIVIDE
+051700     END-IF.
+051800*    MULTIPLY NUMA BY NUMB STORING RESULT IN RES-MULT, TRAPPING
+051900*    OVERFLOW SO A SINGLE OVERSIZED PRODUCT CANNOT CORRUPT THE
+052000*    CONTROL TOTALS OR THE RESULTS FILE
+052100     IF PARM-ROUND-RESULTS
+052200         MULTIPLY NUMA BY NUMB GIVING RES-MULT ROUNDED
+052300             ON SIZE ERROR
+052400                 PERFORM 3100-MULTIPLY-EXCEPTION
+052500                     THRU 3100-MULTIPLY-EXCEPTION-EXIT
+052600         END-MULTIPLY
+052700     ELSE
+052800         MULTIPLY NUMA BY NUMB GIVING RES-MULT
+052900             ON SIZE ERROR
+053000                 PERFORM 3100-MULTIPLY-EXCEPTION
+053100                     THRU 3100-MULTIPLY-EXCEPTION-EXIT
+053200         END-MULTIPLY
+053300     END-IF.
+053400*    SUBTRACT NUMA FROM NUMB STORE RESULT IN RES-SUB - RES-SUB IS
+053500*    SIGNED SO A NEGATIVE DIFFERENCE (NUMA > NUMB) IS PRESERVED
+053600*    RATHER THAN STORED AS AN UNSIGNED MAGNITUDE
+053700     SUBTRACT NUMA FROM NUMB GIVING RES-SUB.
+053800*    ADD NUMA TO NUMB AND STORE RESULT IN RES-ADD, TRAPPING
+053900*    OVERFLOW SO A SINGLE OVERSIZED SUM CANNOT CORRUPT THE
+054000*    CONTROL TOTALS OR THE RESULTS FILE
+054100     ADD NUMA TO NUMB GIVING RES-ADD
+054200         ON SIZE ERROR
+054300             PERFORM 3200-ADD-EXCEPTION
+054400                 THRU 3200-ADD-EXCEPTION-EXIT
+054500     END-ADD.
+054600*    MOVE NUMA'S VALUE TO RES-MOV FOR THE ALPHANUMERIC MOVE DEMO
+054700     MOVE NUMA TO RES-MOV.
+054800     IF NOT WS-ADD-FAILED
+054900         ADD RES-ADD TO WS-TOTAL-ADD
+055000         ADD 1 TO WS-ADD-COUNT
+055100     END-IF.
+055200     ADD RES-SUB TO WS-TOTAL-SUB.
+055300     IF NOT WS-MULT-FAILED
+055400         ADD RES-MULT TO WS-TOTAL-MULT
+055500         ADD 1 TO WS-MULT-COUNT
+055600     END-IF.
+055700     IF NOT WS-DIVIDE-FAILED
+055800         ADD RES-DIV TO WS-TOTAL-DIV
+055900         ADD 1 TO WS-DIVIDE-COUNT
+056000     END-IF.
+056100     PERFORM 5000-WRITE-RESULT
+056200         THRU 5000-WRITE-RESULT-EXIT.
+056300     PERFORM 6000-CHECKPOINT-CHECK
+056400         THRU 6000-CHECKPOINT-CHECK-EXIT.
+056500     PERFORM 2100-READ-TRANSACTION
+056600         THRU 2100-READ-TRANSACTION-EXIT.
+056700 2000-PROCESS-TRANSACTION-EXIT.
+056800     EXIT.
+056900*
+057000*    WRITES ONE FIXED-FORMAT RESULT RECORD PER INPUT TRANSACTION
+057100*    SO DOWNSTREAM JOBS CAN PICK UP THE ARITHMETIC RESULTS
+057200 5000-WRITE-RESULT.
+057300     MOVE TRAN-KEY TO RES-OUT-KEY.
+057400     MOVE NUMC TO RES-OUT-NUMC.
+057500     MOVE RES-DIV TO RES-OUT-DIV.
+057600     MOVE RES-MULT TO RES-OUT-MULT.
+057700     MOVE RES-SUB TO RES-OUT-SUB.
+057800     MOVE RES-ADD TO RES-OUT-ADD.
+057900     MOVE RES-MOV TO RES-OUT-MOV.
+058000     WRITE RESULT-RECORD.
+058100 5000-WRITE-RESULT-EXIT.
+058200     EXIT.
+058300*
+058400*    EVERY WS-CHK-INTERVAL-EFF RECORDS, DROPS A CHECKPOINT LOG
+058500*    RECORD SO A RERUN CAN BE RESTARTED PAST THIS POINT
+058600 6000-CHECKPOINT-CHECK.
+058700     ADD 1 TO WS-SINCE-CHECKPOINT.
+058800     IF WS-SINCE-CHECKPOINT >= WS-CHK-INTERVAL-EFF
+058900         PERFORM 6100-WRITE-CHECKPOINT
+059000             THRU 6100-WRITE-CHECKPOINT-EXIT
+059100     END-IF.
+059200 6000-CHECKPOINT-CHECK-EXIT.
+059300     EXIT.
+059400*
+059500 6100-WRITE-CHECKPOINT.
+059600     MOVE TRAN-KEY TO CHK-LAST-KEY.
+059700     MOVE WS-RECORD-COUNT TO CHK-RECORD-COUNT.
+059800     MOVE WS-EXCEPTION-COUNT TO CHK-EXCEPTION-COUNT.
+059900     MOVE WS-DIVIDE-COUNT TO CHK-DIVIDE-COUNT.
+060000     MOVE WS-MULT-EXCEPTION-COUNT TO CHK-MULT-EXCEPTION-COUNT.
+060100     MOVE WS-ADD-EXCEPTION-COUNT TO CHK-ADD-EXCEPTION-COUNT.
+060200     MOVE WS-NUMC-EXCEPTION-COUNT TO CHK-NUMC-EXCEPTION-COUNT.
+060300     MOVE WS-ADD-COUNT TO CHK-ADD-COUNT.
+060400     MOVE WS-MULT-COUNT TO CHK-MULT-COUNT.
+060500     MOVE WS-TOTAL-ADD TO CHK-TOTAL-ADD.
+060600     MOVE WS-TOTAL-SUB TO CHK-TOTAL-SUB.
+060700     MOVE WS-TOTAL-MULT TO CHK-TOTAL-MULT.
+060800     MOVE WS-TOTAL-DIV TO CHK-TOTAL-DIV.
+060900     WRITE CHECKPOINT-RECORD.
+061000     MOVE ZERO TO WS-SINCE-CHECKPOINT.
+061100 6100-WRITE-CHECKPOINT-EXIT.
+061200     EXIT.
+061300*
+061400 2100-READ-TRANSACTION.
+061500     READ TRAN-FILE
+061600         AT END
+061700             SET WS-EOF TO TRUE
+061800     END-READ.
+061900 2100-READ-TRANSACTION-EXIT.
+062000     EXIT.
+062100*
+062200*    DIVIDE-BY-ZERO EXCEPTION HANDLING - WRITES THE OFFENDING
+062300*    RECORD'S KEY FIELDS TO THE EXCEPTION REPORT AND FORCES
+062400*    RES-DIV TO ZERO SO PROCESSING CAN CONTINUE
+062500 3000-DIVIDE-EXCEPTION.
+062600     SET WS-DIVIDE-FAILED TO TRUE.
+062700     ADD 1 TO WS-EXCEPTION-COUNT.
+062800     MOVE ZERO TO RES-DIV.
+062900     MOVE TRAN-KEY TO EXC-KEY.
+063000     MOVE NUMA TO EXC-NUMA.
+063100     MOVE NUMB TO EXC-NUMB.
+063200     MOVE "DIVIDE BY ZERO - SKIPPED" TO EXC-REASON.
+063300     WRITE EXCEPTION-RECORD.
+063400 3000-DIVIDE-EXCEPTION-EXIT.
+063500     EXIT.
+063600*
+063700*    MULTIPLY OVERFLOW EXCEPTION HANDLING - WRITES THE OFFENDING
+063800*    RECORD'S KEY FIELDS TO THE EXCEPTION REPORT AND FORCES
+063900*    RES-MULT TO ZERO SO PROCESSING CAN CONTINUE
+064000 3100-MULTIPLY-EXCEPTION.
+064100     SET WS-MULT-FAILED TO TRUE.
+064200     ADD 1 TO WS-MULT-EXCEPTION-COUNT.
+064300     MOVE ZERO TO RES-MULT.
+064400     MOVE TRAN-KEY TO EXC-KEY.
+064500     MOVE NUMA TO EXC-NUMA.
+064600     MOVE NUMB TO EXC-NUMB.
+064700     MOVE "MULTIPLY OVERFLOW - SKIPPED" TO EXC-REASON.
+064800     WRITE EXCEPTION-RECORD.
+064900 3100-MULTIPLY-EXCEPTION-EXIT.
+065000     EXIT.
+065100*
+065200*    ADD OVERFLOW EXCEPTION HANDLING - WRITES THE OFFENDING
+065300*    RECORD'S KEY FIELDS TO THE EXCEPTION REPORT AND FORCES
+065400*    RES-ADD TO ZERO SO PROCESSING CAN CONTINUE
+065500 3200-ADD-EXCEPTION.
+065600     SET WS-ADD-FAILED TO TRUE.
+065700     ADD 1 TO WS-ADD-EXCEPTION-COUNT.
+065800     MOVE ZERO TO RES-ADD.
+065900     MOVE TRAN-KEY TO EXC-KEY.
+066000     MOVE NUMA TO EXC-NUMA.
+066100     MOVE NUMB TO EXC-NUMB.
+066200     MOVE "ADD OVERFLOW - SKIPPED" TO EXC-REASON.
+066300     WRITE EXCEPTION-RECORD.
+066400 3200-ADD-EXCEPTION-EXIT.
+066500     EXIT.
+066600*
+066700*    NUMC OVERFLOW EXCEPTION HANDLING - WRITES THE OFFENDING
+066800*    RECORD'S KEY FIELDS TO THE EXCEPTION REPORT AND FORCES
+066900*    NUMC TO ZERO SO PROCESSING CAN CONTINUE
+067000 3300-NUMC-EXCEPTION.
+067100     SET WS-NUMC-FAILED TO TRUE.
+067200     ADD 1 TO WS-NUMC-EXCEPTION-COUNT.
+067300     MOVE ZERO TO NUMC.
+067400     MOVE TRAN-KEY TO EXC-KEY.
+067500     MOVE NUMA TO EXC-NUMA.
+067600     MOVE NUMB TO EXC-NUMB.
+067700     MOVE "NUMC OVERFLOW - ZEROED" TO EXC-REASON.
+067800     WRITE EXCEPTION-RECORD.
+067900 3300-NUMC-EXCEPTION-EXIT.
+068000     EXIT.
+068100*
+068200*    BUILDS AND WRITES THE END-OF-RUN CONTROL-TOTAL RECONCILIATION
+068300*    REPORT - ONE LINE PER ARITHMETIC RESULT FIELD, SHOWING THE
+068400*    RECORD COUNT AND ACCUMULATED TOTAL FOR EACH
+068500 8000-CONTROL-TOTALS.
+068600     MOVE SPACES TO CONTROL-REPORT-LINE.
+068700     MOVE "VERBS CONTROL-TOTAL RECONCILIATION REPORT" TO
+068800         CONTROL-REPORT-LINE.
+068900     WRITE CONTROL-REPORT-LINE.
+069000     MOVE SPACES TO CONTROL-REPORT-LINE.
+069100     WRITE CONTROL-REPORT-LINE.
+069200     MOVE WS-RECORD-COUNT TO WS-CTL-EDIT-COUNT.
+069300     STRING "RECORDS READ .......... " DELIMITED BY SIZE
+069400             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+069500             INTO CONTROL-REPORT-LINE.
+069600     WRITE CONTROL-REPORT-LINE.
+069700     MOVE WS-EXCEPTION-COUNT TO WS-CTL-EDIT-COUNT.
+069800     STRING "DIVIDE EXCEPTIONS ..... " DELIMITED BY SIZE
+069900             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+070000             INTO CONTROL-REPORT-LINE.
+070100     WRITE CONTROL-REPORT-LINE.
+070200     MOVE WS-MULT-EXCEPTION-COUNT TO WS-CTL-EDIT-COUNT.
+070300     STRING "MULTIPLY EXCEPTIONS ... " DELIMITED BY SIZE
+070400             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+070500             INTO CONTROL-REPORT-LINE.
+070600     WRITE CONTROL-REPORT-LINE.
+070700     MOVE WS-ADD-EXCEPTION-COUNT TO WS-CTL-EDIT-COUNT.
+070800     STRING "ADD EXCEPTIONS ........ " DELIMITED BY SIZE
+070900             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+071000             INTO CONTROL-REPORT-LINE.
+071100     WRITE CONTROL-REPORT-LINE.
+071200     MOVE WS-NUMC-EXCEPTION-COUNT TO WS-CTL-EDIT-COUNT.
+071300     STRING "NUMC EXCEPTIONS ....... " DELIMITED BY SIZE
+071400             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+071500             INTO CONTROL-REPORT-LINE.
+071600     WRITE CONTROL-REPORT-LINE.
+071700     MOVE WS-ADD-COUNT TO WS-CTL-EDIT-COUNT.
+071800     MOVE WS-TOTAL-ADD TO WS-CTL-EDIT-TOTAL.
+071900     STRING "RES-ADD  COUNT " DELIMITED BY SIZE
+072000             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+072100             "  TOTAL " DELIMITED BY SIZE
+072200             WS-CTL-EDIT-TOTAL DELIMITED BY SIZE
+072300             INTO CONTROL-REPORT-LINE.
+072400     WRITE CONTROL-REPORT-LINE.
+072500     MOVE WS-RECORD-COUNT TO WS-CTL-EDIT-COUNT.
+072600     MOVE WS-TOTAL-SUB TO WS-CTL-EDIT-TOTAL.
+072700     STRING "RES-SUB  COUNT " DELIMITED BY SIZE
+072800             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+072900             "  TOTAL " DELIMITED BY SIZE
+073000             WS-CTL-EDIT-TOTAL DELIMITED BY SIZE
+073100             INTO CONTROL-REPORT-LINE.
+073200     WRITE CONTROL-REPORT-LINE.
+073300     MOVE WS-MULT-COUNT TO WS-CTL-EDIT-COUNT.
+073400     MOVE WS-TOTAL-MULT TO WS-CTL-EDIT-TOTAL.
+073500     STRING "RES-MULT COUNT " DELIMITED BY SIZE
+073600             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+073700             "  TOTAL " DELIMITED BY SIZE
+073800             WS-CTL-EDIT-TOTAL DELIMITED BY SIZE
+073900             INTO CONTROL-REPORT-LINE.
+074000     WRITE CONTROL-REPORT-LINE.
+074100     MOVE WS-DIVIDE-COUNT TO WS-CTL-EDIT-COUNT.
+074200     MOVE WS-TOTAL-DIV TO WS-CTL-EDIT-TOTAL.
+074300     STRING "RES-DIV  COUNT " DELIMITED BY SIZE
+074400             WS-CTL-EDIT-COUNT DELIMITED BY SIZE
+074500             "  TOTAL " DELIMITED BY SIZE
+074600             WS-CTL-EDIT-TOTAL DELIMITED BY SIZE
+074700             INTO CONTROL-REPORT-LINE.
+074800     WRITE CONTROL-REPORT-LINE.
+074900 8000-CONTROL-TOTALS-EXIT.
+075000     EXIT.
+075100*
+075200*    WRITTEN INSTEAD OF THE CONTROL-TOTAL REPORT WHEN A RESTART
+075300*    KEY COULD NOT BE MATCHED ON EITHER THE CHECKPOINT LOG OR THE
+075400*    TRANSACTION FILE, SO THE RUN IS VISIBLY FLAGGED AS ABORTED
+075500*    RATHER THAN LOOKING LIKE A CLEAN, EMPTY RUN
+075600 8100-ABORT-REPORT.
+075700     MOVE SPACES TO CONTROL-REPORT-LINE.
+075800     MOVE "VERBS CONTROL-TOTAL RECONCILIATION REPORT" TO
+075900         CONTROL-REPORT-LINE.
+076000     WRITE CONTROL-REPORT-LINE.
+076100     MOVE SPACES TO CONTROL-REPORT-LINE.
+076200     WRITE CONTROL-REPORT-LINE.
+076300     MOVE SPACES TO CONTROL-REPORT-LINE.
+076400     STRING "RUN ABORTED - RESTART KEY NOT FOUND: "
+076500             DELIMITED BY SIZE
+076600             PARM-RESTART-KEY DELIMITED BY SIZE
+076700             INTO CONTROL-REPORT-LINE.
+076800     WRITE CONTROL-REPORT-LINE.
+076900 8100-ABORT-REPORT-EXIT.
+077000     EXIT.
+077100*
+077200 9000-TERMINATE.
+077300*    THE NUM1/NUM2 RESET ONLY RUNS ON A MONTH-END RUN - A DAILY
+077400*    RUN LEAVES THEM ALONE
+077500     IF PARM-MONTH-END-RUN
+077600*        REINITIALIZE NUM1
+077700         INITIALIZE NUM1
+077800*        REINITIALIZE NUM2 BUT REPLACE NUMERIC DATA WITH 12345
+077900         INITIALIZE NUM2 REPLACING NUMERIC DATA BY 12345
+078000         DISPLAY "REINITIALIZED NUM1: " NUM1
+078100         DISPLAY "REINITIALIZED NUM2: " NUM2
+078200     END-IF.
+078300     DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+078400     DISPLAY "DIVIDE EXCEPTIONS: " WS-EXCEPTION-COUNT.
+078500     DISPLAY "MULTIPLY EXCEPTIONS: " WS-MULT-EXCEPTION-COUNT.
+078600     DISPLAY "ADD EXCEPTIONS: " WS-ADD-EXCEPTION-COUNT.
+078700     DISPLAY "NUMC EXCEPTIONS: " WS-NUMC-EXCEPTION-COUNT.
+078800     IF WS-TRAN-IN-OK
+078900         CLOSE TRAN-FILE
+079000         CLOSE EXCEPTION-FILE
+079100         CLOSE CONTROL-REPORT-FILE
+079200         CLOSE RESULT-FILE
+079300     END-IF.
+079400     IF WS-CHECKPOINT-OPEN
+079500         CLOSE CHECKPOINT-FILE
+079600     END-IF.
+079700*    RETURN CODE 16 FLAGS AN ABORTED RUN (RESTART KEY NOT
+079750*    FOUND, OR A REQUIRED INPUT FILE COULD NOT BE OPENED).
+079800*    RETURN CODE 4
+079900*    FLAGS A CLEAN RUN THAT STILL HIT DIVIDE, MULTIPLY, ADD OR
+080000*    NUMC EXCEPTIONS, SO THE DAILY BATCH DRIVER CAN TELL THE
+080100*    OUTCOMES APART
+080200     IF WS-ABORT-RUN
+080300         MOVE 16 TO RETURN-CODE
+080400     ELSE
+080500         IF WS-EXCEPTION-COUNT > ZERO
+080600                 OR WS-MULT-EXCEPTION-COUNT > ZERO
+080700                 OR WS-ADD-EXCEPTION-COUNT > ZERO
+080800                 OR WS-NUMC-EXCEPTION-COUNT > ZERO
+080900             MOVE 4 TO RETURN-CODE
+081000         ELSE
+081100             MOVE ZERO TO RETURN-CODE
+081200         END-IF
+081300     END-IF.
+081400 9000-TERMINATE-EXIT.
+081500     EXIT.
