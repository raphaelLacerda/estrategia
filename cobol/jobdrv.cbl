@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. JOBDRV.
+000300 AUTHOR. DATA-PROCESSING-DEPT.
+000400 INSTALLATION. ESTRATEGIA-BATCH-CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    2026-08-09  RSL  ORIGINAL VERSION - DRIVES THE CUSTOMER
+001100*                     NAME CLEANUP STEP (HELLO) AND THE
+001200*                     ARITHMETIC STEP (VERBS) AS ONE DAILY JOB,
+001300*                     CHECKING EACH STEP'S RETURN-CODE BEFORE
+001400*                     CONTINUING TO THE NEXT ONE, AND PRODUCING
+001500*                     ONE CONSOLIDATED END-OF-JOB STATUS REPORT.
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT STATUS-REPORT-FILE ASSIGN TO "JOBRPT"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200*
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  STATUS-REPORT-FILE.
+002600 01  STATUS-REPORT-LINE                 PIC X(80).
+002700*
+002800 WORKING-STORAGE SECTION.
+002900*
+003000*    RETURN-CODES CAPTURED FROM EACH STEP IMMEDIATELY AFTER ITS
+003100*    CALL RETURNS, SINCE RETURN-CODE IS RESET BY THE NEXT CALL
+003200 01  DRV-HELLO-RC                  PIC S9(04) COMP VALUE ZERO.
+003300 01  DRV-VERBS-RC                  PIC S9(04) COMP VALUE ZERO.
+003400     88  DRV-VERBS-NOT-RUN              VALUE -1.
+003500*
+003600*    OVERALL JOB DISPOSITION, SHOWN ON THE CONSOLIDATED REPORT
+003700 01  DRV-JOB-STATUS                     PIC X(10) VALUE SPACES.
+003800*
+003900*    WORK AREA USED TO BUILD EACH STATUS REPORT LINE
+004000 01  WS-REPORT-LINE                     PIC X(80) VALUE SPACES.
+004100 01  WS-RC-EDIT                         PIC -(04)9.
+004200*
+004300 PROCEDURE DIVISION.
+004400*
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALIZE
+004700         THRU 1000-INITIALIZE-EXIT.
+004800     PERFORM 2000-RUN-HELLO
+004900         THRU 2000-RUN-HELLO-EXIT.
+005000     IF DRV-HELLO-RC < 8
+005100         PERFORM 3000-RUN-VERBS
+005200             THRU 3000-RUN-VERBS-EXIT
+005300     ELSE
+005400         SET DRV-VERBS-NOT-RUN TO TRUE
+005500     END-IF.
+005600     PERFORM 8000-BUILD-STATUS-REPORT
+005700         THRU 8000-BUILD-STATUS-REPORT-EXIT.
+005800     PERFORM 9000-TERMINATE
+005900         THRU 9000-TERMINATE-EXIT.
+006000     GOBACK.
+006100*
+006200 1000-INITIALIZE.
+006300     OPEN OUTPUT STATUS-REPORT-FILE.
+006400     SET DRV-VERBS-NOT-RUN TO TRUE.
+006500 1000-INITIALIZE-EXIT.
+006600     EXIT.
+006700*
+006800*    RUNS THE CUSTOMER NAME CLEANUP STEP AND CAPTURES ITS
+006900*    RETURN-CODE BEFORE ANYTHING ELSE CAN OVERLAY IT
+007000 2000-RUN-HELLO.
+007100     DISPLAY "JOBDRV: STARTING STEP HELLO".
+007200     CALL "HELLO".
+007300     MOVE RETURN-CODE TO DRV-HELLO-RC.
+007400     DISPLAY "JOBDRV: STEP HELLO ENDED WITH RC=" DRV-HELLO-RC.
+007500 2000-RUN-HELLO-EXIT.
+007600     EXIT.
+007700*
+007800*    RUNS THE ARITHMETIC STEP ONLY WHEN HELLO DID NOT FAIL, AND
+007900*    CAPTURES ITS RETURN-CODE BEFORE ANYTHING ELSE CAN OVERLAY IT
+008000*    NOTE - VERBS ACCEPTS ITS RESTART KEY, CHECKPOINT INTERVAL,
+008100*    ROUNDING MODE AND RUN MODE FROM THE COMMAND LINE. THIS CALL
+008200*    PASSES NO PARM OF ITS OWN, SO VERBS PICKS UP WHATEVER
+008300*    COMMAND-LINE STRING THE OPERATOR SUPPLIED WHEN THIS DRIVER
+008400*    WAS INVOKED - INVOKE JOBDRV WITH THE 16-BYTE VERBS PARM
+008500*    (SEE OPERACOES.CBL WORKING-STORAGE) WHEN THE ARITHMETIC LEG
+008600*    OF THE COMBINED JOB NEEDS A RESTART, A NON-DEFAULT CHECKPOINT
+008700*    INTERVAL, ROUNDED RESULTS, OR A MONTH-END RUN.
+008800 3000-RUN-VERBS.
+008900     DISPLAY "JOBDRV: STARTING STEP VERBS".
+009000     CALL "VERBS".
+009100     MOVE RETURN-CODE TO DRV-VERBS-RC.
+009200     DISPLAY "JOBDRV: STEP VERBS ENDED WITH RC=" DRV-VERBS-RC.
+009300 3000-RUN-VERBS-EXIT.
+009400     EXIT.
+009500*
+009600*    BUILDS THE ONE CONSOLIDATED END-OF-JOB STATUS REPORT SO THE
+009700*    OPERATOR DOES NOT HAVE TO READ TWO SEPARATE CONSOLE LOGS TO
+009800*    CONFIRM THE DAY'S PROCESSING ACTUALLY COMPLETED
+009900 8000-BUILD-STATUS-REPORT.
+010000     MOVE SPACES TO WS-REPORT-LINE.
+010100     MOVE "DAILY BATCH JOB - CONSOLIDATED STATUS REPORT"
+010200         TO WS-REPORT-LINE.
+010300     WRITE STATUS-REPORT-LINE FROM WS-REPORT-LINE.
+010400     MOVE SPACES TO WS-REPORT-LINE.
+010500     WRITE STATUS-REPORT-LINE FROM WS-REPORT-LINE.
+010600     MOVE DRV-HELLO-RC TO WS-RC-EDIT.
+010700     MOVE SPACES TO WS-REPORT-LINE.
+010800     STRING "STEP HELLO (CUSTOMER NAME CLEANUP) RC="
+010900         WS-RC-EDIT DELIMITED BY SIZE
+011000         INTO WS-REPORT-LINE
+011100     END-STRING.
+011200     WRITE STATUS-REPORT-LINE FROM WS-REPORT-LINE.
+011300     MOVE SPACES TO WS-REPORT-LINE.
+011400     IF DRV-VERBS-NOT-RUN
+011500         MOVE "STEP VERBS (ARITHMETIC PROCESSING) NOT RUN -"
+011600             TO WS-REPORT-LINE
+011700         WRITE STATUS-REPORT-LINE FROM WS-REPORT-LINE
+011800         MOVE SPACES TO WS-REPORT-LINE
+011900         MOVE "  SKIPPED BECAUSE STEP HELLO FAILED"
+012000             TO WS-REPORT-LINE
+012100         WRITE STATUS-REPORT-LINE FROM WS-REPORT-LINE
+012200     ELSE
+012300         MOVE DRV-VERBS-RC TO WS-RC-EDIT
+012400         STRING "STEP VERBS (ARITHMETIC PROCESSING) RC="
+012500             WS-RC-EDIT DELIMITED BY SIZE
+012600             INTO WS-REPORT-LINE
+012700         END-STRING
+012800         WRITE STATUS-REPORT-LINE FROM WS-REPORT-LINE
+012900     END-IF.
+013000     MOVE SPACES TO WS-REPORT-LINE.
+013100     WRITE STATUS-REPORT-LINE FROM WS-REPORT-LINE.
+013200     IF DRV-HELLO-RC >= 8 OR DRV-VERBS-RC >= 8
+013300         MOVE "JOB FAILED" TO DRV-JOB-STATUS
+013400     ELSE
+013500         IF DRV-HELLO-RC > 0 OR DRV-VERBS-RC > 0
+013600             MOVE "WARNINGS" TO DRV-JOB-STATUS
+013700         ELSE
+013800             MOVE "CLEAN" TO DRV-JOB-STATUS
+013900         END-IF
+014000     END-IF.
+014100     MOVE SPACES TO WS-REPORT-LINE.
+014200     STRING "OVERALL JOB STATUS: " DRV-JOB-STATUS DELIMITED BY
+014300         SIZE INTO WS-REPORT-LINE
+014400     END-STRING.
+014500     WRITE STATUS-REPORT-LINE FROM WS-REPORT-LINE.
+014600 8000-BUILD-STATUS-REPORT-EXIT.
+014700     EXIT.
+014800*
+014900 9000-TERMINATE.
+015000     CLOSE STATUS-REPORT-FILE.
+015100     DISPLAY "JOBDRV: OVERALL JOB STATUS - " DRV-JOB-STATUS.
+015200     IF DRV-HELLO-RC >= 8 OR DRV-VERBS-RC >= 8
+015300         MOVE 8 TO RETURN-CODE
+015400     ELSE
+015500         IF DRV-HELLO-RC > 0 OR DRV-VERBS-RC > 0
+015600             MOVE 4 TO RETURN-CODE
+015700         ELSE
+015800             MOVE ZERO TO RETURN-CODE
+015900         END-IF
+016000     END-IF.
+016100 9000-TERMINATE-EXIT.
+016200     EXIT.
